@@ -0,0 +1,160 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUM_SAMPLE02_RPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT OUT01-FILE
+ASSIGN TO DYNAMIC WK-OUT01-FILENAME
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS IN-FILE-STATUS.
+SELECT PRINT-FILE
+ASSIGN TO "out01rpt.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WK-PRINT-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD OUT01-FILE.
+COPY OUT01REC.
+FD PRINT-FILE.
+01 PRINT-REC PIC X(80).
+WORKING-STORAGE SECTION.
+01 IN-FILE-STATUS PIC XX.
+01 WK-PRINT-FILE-STATUS PIC XX.
+01 WK-OUT01-FILENAME PIC X(100) VALUE "out01.txt".
+01 WK-ENV-TEMP PIC X(100).
+01 WK-PAGE-NO PIC 9(04) VALUE ZERO.
+01 WK-LINE-COUNT PIC 9(04) VALUE ZERO.
+01 WK-LINES-PER-PAGE PIC 9(04) VALUE 60.
+01 WK-PREV-BRANCH PIC X(03) VALUE SPACES.
+01 WK-PREV-YEAR PIC X(04) VALUE SPACES.
+01 WK-FIRST-RECORD PIC X VALUE "Y".
+88 WK-IS-FIRST-RECORD VALUE "Y".
+01 WK-RUN-DATE-8.
+03 WK-RUN-YYYY PIC 9(04).
+03 WK-RUN-MM PIC 99.
+03 WK-RUN-DD PIC 99.
+01 WK-RUN-DATE-DISPLAY PIC X(10).
+01 HDG-1.
+03 FILLER PIC X(10) VALUE "RUN DATE: ".
+03 HDG-1-DATE PIC X(10).
+03 FILLER PIC X(40) VALUE SPACES.
+03 FILLER PIC X(06) VALUE "PAGE: ".
+03 HDG-1-PAGE PIC ZZZ9.
+01 HDG-2.
+03 FILLER PIC X(10) VALUE "BRANCH".
+03 FILLER PIC X(08) VALUE "YEAR".
+03 FILLER PIC X(08) VALUE "MONTH".
+03 FILLER PIC X(16) VALUE "MONTHLY TOTAL".
+03 FILLER PIC X(12) VALUE "YTD TOTAL".
+01 DTL-LINE.
+03 DTL-BRANCH PIC X(10).
+03 DTL-YEAR PIC X(08).
+03 DTL-MONTH PIC X(08).
+03 DTL-SUJI PIC ZZ9.
+03 FILLER PIC X(13) VALUE SPACES.
+03 DTL-SUJI-ALL PIC ZZ9.
+PROCEDURE DIVISION.
+0000-MAIN.
+PERFORM 0050-RESOLVE-FILE-PARMS.
+PERFORM 1000-INITIALIZE.
+PERFORM 2000-MAIN-PROCESS
+UNTIL IN-FILE-STATUS NOT = "00".
+PERFORM 3000-TERMINATE.
+STOP RUN.
+*> 0.ファイル名解決処理（環境変数からOUT01-FILE名を取得、未設定時は既定値を使用）
+0050-RESOLVE-FILE-PARMS.
+DISPLAY "OUT01_FILENAME" UPON ENVIRONMENT-NAME.
+ACCEPT WK-ENV-TEMP FROM ENVIRONMENT-VALUE.
+IF WK-ENV-TEMP NOT = SPACES
+MOVE WK-ENV-TEMP TO WK-OUT01-FILENAME
+END-IF.
+*> 0.PRINT-FILE書込異常時異常終了処理（ステータスコードを表示し異常終了）
+0400-ABEND-PRINT-WRITE.
+DISPLAY "SUM_SAMPLE02_RPT: WRITE TO PRINT-FILE FAILED STATUS="
+WK-PRINT-FILE-STATUS.
+MOVE 16 TO RETURN-CODE.
+CLOSE OUT01-FILE.
+CLOSE PRINT-FILE.
+STOP RUN.
+*> 1.初期処理（ファイルオープン、実行日付取得、先頭レコード読込）
+1000-INITIALIZE.
+OPEN INPUT OUT01-FILE.
+OPEN OUTPUT PRINT-FILE.
+ACCEPT WK-RUN-DATE-8 FROM DATE YYYYMMDD.
+STRING WK-RUN-YYYY DELIMITED BY SIZE
+"-" DELIMITED BY SIZE
+WK-RUN-MM DELIMITED BY SIZE
+"-" DELIMITED BY SIZE
+WK-RUN-DD DELIMITED BY SIZE
+INTO WK-RUN-DATE-DISPLAY.
+PERFORM 1500-READ-OUT01.
+*> 1.OUT01-FILE読込処理
+1500-READ-OUT01.
+READ OUT01-FILE
+AT END
+CONTINUE
+END-READ.
+*> 2.主処理（見出し改ページ判定、明細印刷）
+2000-MAIN-PROCESS.
+IF WK-IS-FIRST-RECORD
+PERFORM 2500-NEW-PAGE
+MOVE "N" TO WK-FIRST-RECORD
+ELSE
+IF OUT01-BRANCH NOT = WK-PREV-BRANCH
+OR OUT01-YEAR NOT = WK-PREV-YEAR
+OR WK-LINE-COUNT >= WK-LINES-PER-PAGE
+PERFORM 2500-NEW-PAGE
+END-IF
+END-IF
+PERFORM 2600-WRITE-DETAIL
+MOVE OUT01-BRANCH TO WK-PREV-BRANCH
+MOVE OUT01-YEAR TO WK-PREV-YEAR
+PERFORM 1500-READ-OUT01.
+*> 2.改ページ処理（フォームフィード＋見出し出力）
+2500-NEW-PAGE.
+ADD 1 TO WK-PAGE-NO.
+MOVE WK-RUN-DATE-DISPLAY TO HDG-1-DATE.
+MOVE WK-PAGE-NO TO HDG-1-PAGE.
+IF WK-PAGE-NO > 1
+MOVE SPACES TO PRINT-REC
+WRITE PRINT-REC
+IF WK-PRINT-FILE-STATUS NOT = "00"
+PERFORM 0400-ABEND-PRINT-WRITE
+END-IF
+WRITE PRINT-REC
+IF WK-PRINT-FILE-STATUS NOT = "00"
+PERFORM 0400-ABEND-PRINT-WRITE
+END-IF
+END-IF
+WRITE PRINT-REC FROM HDG-1
+IF WK-PRINT-FILE-STATUS NOT = "00"
+PERFORM 0400-ABEND-PRINT-WRITE
+END-IF
+MOVE SPACES TO PRINT-REC
+WRITE PRINT-REC
+IF WK-PRINT-FILE-STATUS NOT = "00"
+PERFORM 0400-ABEND-PRINT-WRITE
+END-IF
+WRITE PRINT-REC FROM HDG-2
+IF WK-PRINT-FILE-STATUS NOT = "00"
+PERFORM 0400-ABEND-PRINT-WRITE
+END-IF
+MOVE ZERO TO WK-LINE-COUNT.
+*> 2.明細出力処理
+2600-WRITE-DETAIL.
+MOVE SPACES TO DTL-LINE.
+MOVE OUT01-BRANCH TO DTL-BRANCH.
+MOVE OUT01-YEAR TO DTL-YEAR.
+MOVE OUT01-MONTH TO DTL-MONTH.
+MOVE OUT01-SUJI TO DTL-SUJI.
+MOVE OUT01-SUJI-ALL TO DTL-SUJI-ALL.
+WRITE PRINT-REC FROM DTL-LINE
+IF WK-PRINT-FILE-STATUS NOT = "00"
+PERFORM 0400-ABEND-PRINT-WRITE
+END-IF
+ADD 1 TO WK-LINE-COUNT.
+*> 3.終了処理（ファイルクローズ）
+3000-TERMINATE.
+CLOSE OUT01-FILE.
+CLOSE PRINT-FILE.
+END PROGRAM SUM_SAMPLE02_RPT.
