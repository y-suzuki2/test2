@@ -1,105 +1,606 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SUM_SAMPLE02.
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-SELECT IN01-FILE
-ASSIGN TO "in01.txt"
-ORGANIZATION IS LINE SEQUENTIAL
-FILE STATUS IS IN-FILE-STATUS.
-SELECT OUT01-FILE
-ASSIGN TO "out01.txt"
-ORGANIZATION IS LINE SEQUENTIAL.
-DATA DIVISION.
-FILE SECTION.
-FD IN01-FILE.
-01 IN01.
-03 IN01-YEAR PIC X(04).
-03 IN01-MONTH PIC X(02).
-03 IN01-SUJI PIC 99.
-FD OUT01-FILE.
-01 OUT01.
-03 OUT01-YEAR PIC X(04).
-03 OUT01-MONTH PIC X(02).
-03 OUT01-SUJI PIC 999.
-03 OUT01-SUJI-ALL PIC 999.
-WORKING-STORAGE SECTION.
-01 IN-FILE-STATUS PIC XX.
-01 WK-KEY-AREA.
-03 WK-KEY-OLD.
-05 WK-KEY-OLD-YEAR PIC X(04).
-05 WK-KEY-OLD-MONTH PIC X(02).
-03 WK-KEY-NEW.
-05 WK-KEY-NEW-YEAR PIC X(04).
-05 WK-KEY-NEW-MONTH PIC X(02).
-01 WK-SUM-AREA.
-03 WK-SUM-SUJI PIC 999.
-03 WK-SUM-SUJI-ALL PIC 999.
-PROCEDURE DIVISION.
-*> 1.初期処理（ファイルオープン）
-OPEN INPUT IN01-FILE.
-OPEN OUTPUT OUT01-FILE.
-READ IN01-FILE
-AT END
-DISPLAY "READ END"
-NOT AT END
-MOVE IN01-YEAR TO WK-KEY-NEW-YEAR
-WK-KEY-OLD-YEAR
-MOVE IN01-MONTH TO WK-KEY-NEW-MONTH
-WK-KEY-OLD-MONTH
-MOVE IN01-SUJI TO WK-SUM-SUJI
-MOVE IN01-SUJI TO WK-SUM-SUJI-ALL
-END-READ
-*> 2.主処理（キーブレイク処理、データ集計処理）
-PERFORM UNTIL IN-FILE-STATUS NOT = "00"
-READ IN01-FILE
-AT END
-DISPLAY "READ END"
-MOVE WK-KEY-OLD-YEAR TO OUT01-YEAR
-MOVE WK-KEY-OLD-MONTH TO OUT01-MONTH
-MOVE WK-SUM-SUJI TO OUT01-SUJI
-MOVE WK-SUM-SUJI-ALL TO OUT01-SUJI-ALL
-WRITE OUT01
-NOT AT END
-MOVE IN01-YEAR TO WK-KEY-NEW-YEAR
-MOVE IN01-MONTH TO WK-KEY-NEW-MONTH
-*>　キーブレイク１
-IF WK-KEY-NEW-YEAR = WK-KEY-OLD-YEAR
-*>　データ集計
-THEN
-*>　キーブレイク２
-IF WK-KEY-NEW = WK-KEY-OLD
-THEN
-COMPUTE WK-SUM-SUJI = WK-SUM-SUJI + IN01-SUJI
-COMPUTE WK-SUM-SUJI-ALL = WK-SUM-SUJI-ALL + IN01-SUJI
-ELSE
-*>　ファイル出力
-MOVE WK-KEY-OLD-YEAR TO OUT01-YEAR
-MOVE WK-KEY-OLD-MONTH TO OUT01-MONTH
-MOVE WK-SUM-SUJI TO OUT01-SUJI
-MOVE WK-SUM-SUJI-ALL TO OUT01-SUJI-ALL
-WRITE OUT01
-*>　次のキーをセット
-MOVE WK-KEY-NEW TO WK-KEY-OLD
-MOVE IN01-SUJI TO WK-SUM-SUJI
-COMPUTE WK-SUM-SUJI-ALL = WK-SUM-SUJI-ALL + IN01-SUJI
-END-IF
-ELSE
-*>　ファイル出力
-MOVE WK-KEY-OLD-YEAR TO OUT01-YEAR
-MOVE WK-KEY-OLD-MONTH TO OUT01-MONTH
-MOVE WK-SUM-SUJI TO OUT01-SUJI
-MOVE WK-SUM-SUJI-ALL TO OUT01-SUJI-ALL
-WRITE OUT01
-*>　次のキーをセット
-MOVE WK-KEY-NEW TO WK-KEY-OLD
-MOVE IN01-SUJI TO WK-SUM-SUJI
-MOVE IN01-SUJI TO WK-SUM-SUJI-ALL
-END-IF
-END-READ
-END-PERFORM.
-*> 3.終了処理（ファイルクローズ）
-CLOSE IN01-FILE.
-CLOSE OUT01-FILE.
-STOP RUN.
-END PROGRAM SUM_SAMPLE02.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SUM_SAMPLE02.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT IN01-FILE
+ASSIGN TO DYNAMIC WK-IN01-FILENAME
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS IN-FILE-STATUS.
+SELECT IN01-REJECT-FILE
+ASSIGN TO "in01reject.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WK-IN01-REJECT-FILE-STATUS.
+SELECT OUT01-FILE
+ASSIGN TO DYNAMIC WK-OUT01-FILENAME
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WK-OUT-FILE-STATUS.
+SELECT OUT01-EXCEPT-FILE
+ASSIGN TO "out01except.txt"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WK-OUT01-EXCEPT-FILE-STATUS.
+SELECT RESTART-FILE
+ASSIGN TO "restart.dat"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WK-RESTART-FILE-STATUS.
+SELECT BALFWD-FILE
+ASSIGN TO "balfwd.dat"
+ORGANIZATION IS LINE SEQUENTIAL
+FILE STATUS IS WK-BALFWD-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD IN01-FILE.
+01 IN01.
+03 IN01-BRANCH PIC X(03).
+03 IN01-YEAR PIC X(04).
+03 IN01-MONTH PIC X(02).
+03 IN01-SUJI PIC 99.
+FD IN01-REJECT-FILE.
+01 IN01-REJECT.
+03 IN01-REJECT-RAW PIC X(11).
+03 IN01-REJECT-REASON PIC 9(02).
+FD OUT01-FILE.
+COPY OUT01REC.
+FD OUT01-EXCEPT-FILE.
+01 OUT01-EXCEPT.
+03 OUT01-EXCEPT-BRANCH PIC X(03).
+03 OUT01-EXCEPT-YEAR PIC X(04).
+03 OUT01-EXCEPT-MONTH PIC X(02).
+03 OUT01-EXCEPT-RAW PIC X(11).
+FD RESTART-FILE.
+01 RESTART-REC.
+03 RESTART-READ-COUNT PIC 9(08).
+03 RESTART-BRANCH PIC X(03).
+03 RESTART-YEAR PIC X(04).
+03 RESTART-MONTH PIC X(02).
+03 RESTART-SUM-SUJI PIC 999.
+03 RESTART-SUM-SUJI-ALL PIC 999.
+03 RESTART-CTL-IN-COUNT PIC 9(08).
+03 RESTART-CTL-REJECT-COUNT PIC 9(08).
+03 RESTART-CTL-IN-SUJI-TOTAL PIC 9(09).
+03 RESTART-CTL-OUT-COUNT PIC 9(08).
+03 RESTART-CTL-OUT-SUJI-TOTAL PIC 9(09).
+03 RESTART-CTL-OUT-SUJI-ALL-TOTAL PIC 9(09).
+03 RESTART-IN01-FILENAME PIC X(100).
+03 RESTART-OUT01-FILENAME PIC X(100).
+03 RESTART-BALFWD-COUNT PIC 9(04).
+03 RESTART-BALFWD-TABLE OCCURS 100 TIMES.
+05 RESTART-BALFWD-T-BRANCH PIC X(03).
+05 RESTART-BALFWD-T-YEAR PIC X(04).
+05 RESTART-BALFWD-T-AMOUNT PIC 999.
+FD BALFWD-FILE.
+01 BALFWD-REC.
+03 BALFWD-BRANCH PIC X(03).
+03 BALFWD-YEAR PIC X(04).
+03 BALFWD-AMOUNT PIC 999.
+WORKING-STORAGE SECTION.
+01 IN-FILE-STATUS PIC XX.
+01 WK-OUT-FILE-STATUS PIC XX.
+01 WK-BALFWD-FILE-STATUS PIC XX.
+01 WK-IN01-REJECT-FILE-STATUS PIC XX.
+01 WK-OUT01-EXCEPT-FILE-STATUS PIC XX.
+01 WK-RESTART-FILE-STATUS PIC XX.
+01 WK-KEY-AREA.
+03 WK-KEY-OLD.
+05 WK-KEY-OLD-BR-YR.
+07 WK-KEY-OLD-BRANCH PIC X(03).
+07 WK-KEY-OLD-YEAR PIC X(04).
+05 WK-KEY-OLD-MONTH PIC X(02).
+03 WK-KEY-NEW.
+05 WK-KEY-NEW-BR-YR.
+07 WK-KEY-NEW-BRANCH PIC X(03).
+07 WK-KEY-NEW-YEAR PIC X(04).
+05 WK-KEY-NEW-MONTH PIC X(02).
+01 WK-SUM-AREA.
+03 WK-SUM-SUJI PIC 999.
+03 WK-SUM-SUJI-ALL PIC 999.
+*> 順序チェック用ワーク（BRANCH/YEAR/MONTHの昇順を確認）
+01 WK-SEQCHK-AREA.
+03 WK-SEQCHK-REC-NO PIC 9(08) VALUE ZERO.
+03 WK-SEQCHK-PREV-KEY.
+05 WK-SEQCHK-PREV-BRANCH PIC X(03).
+05 WK-SEQCHK-PREV-YEAR PIC X(04).
+05 WK-SEQCHK-PREV-MONTH PIC X(02).
+03 WK-SEQCHK-CURR-KEY.
+05 WK-SEQCHK-CURR-BRANCH PIC X(03).
+05 WK-SEQCHK-CURR-YEAR PIC X(04).
+05 WK-SEQCHK-CURR-MONTH PIC X(02).
+*> 項目チェック用ワーク
+01 WK-VALID-AREA.
+03 WK-VALID-MONTH-NUM PIC 99.
+03 WK-REJECT-REASON PIC 9(02) VALUE ZERO.
+88 WK-REJECT-NONE VALUE ZERO.
+88 WK-REJECT-YEAR-INVALID VALUE 01.
+88 WK-REJECT-MONTH-INVALID VALUE 02.
+88 WK-REJECT-SUJI-INVALID VALUE 03.
+*> ファイル名パラメータ化用ワーク（環境変数で入出力ファイル名を差し替え可能にする）
+01 WK-FILE-PARM-AREA.
+03 WK-IN01-FILENAME PIC X(100) VALUE "in01.txt".
+03 WK-OUT01-FILENAME PIC X(100) VALUE "out01.txt".
+03 WK-ENV-TEMP PIC X(100).
+*> チェックポイント・リスタート用ワーク
+01 WK-RESTART-AREA.
+03 WK-START-PARM PIC X(20).
+03 WK-RESTART-MODE PIC X VALUE "N".
+88 WK-RESTART-REQUESTED VALUE "Y".
+03 WK-TOTAL-READ-COUNT PIC 9(08) VALUE ZERO.
+03 WK-CKPT-INTERVAL PIC 9(08) VALUE 1000.
+03 WK-CKPT-COUNTER PIC 9(08) VALUE ZERO.
+03 WK-SKIP-COUNT PIC 9(08) VALUE ZERO.
+03 WK-SKIP-IDX PIC 9(08) VALUE ZERO.
+*> 年度繰越残高（支店＋年単位）用ワーク
+01 WK-BALFWD-AREA.
+03 WK-BALFWD-COUNT PIC 9(04) VALUE ZERO.
+03 WK-BALFWD-FOUND PIC X VALUE "N".
+88 WK-BALFWD-IS-FOUND VALUE "Y".
+03 WK-OPENING-BALANCE PIC 999 VALUE ZERO.
+03 WK-BALFWD-TABLE OCCURS 100 TIMES INDEXED BY WK-BALFWD-IDX.
+05 WK-BALFWD-T-BRANCH PIC X(03).
+05 WK-BALFWD-T-YEAR PIC X(04).
+05 WK-BALFWD-T-AMOUNT PIC 999.
+*> 入出力件数突合（コントロールトータル）用ワーク
+01 WK-CTL-AREA.
+03 WK-CTL-IN-COUNT PIC 9(08) VALUE ZERO.
+03 WK-CTL-REJECT-COUNT PIC 9(08) VALUE ZERO.
+03 WK-CTL-IN-SUJI-TOTAL PIC 9(09) VALUE ZERO.
+03 WK-CTL-OUT-COUNT PIC 9(08) VALUE ZERO.
+03 WK-CTL-OUT-SUJI-TOTAL PIC 9(09) VALUE ZERO.
+03 WK-CTL-OUT-SUJI-ALL-TOTAL PIC 9(09) VALUE ZERO.
+PROCEDURE DIVISION.
+0000-MAIN.
+ACCEPT WK-START-PARM FROM COMMAND-LINE.
+IF WK-START-PARM(1:7) = "RESTART"
+SET WK-RESTART-REQUESTED TO TRUE
+END-IF.
+PERFORM 0050-RESOLVE-FILE-PARMS.
+PERFORM 0100-SEQUENCE-CHECK.
+PERFORM 1000-INITIALIZE.
+PERFORM 2000-MAIN-PROCESS
+UNTIL IN-FILE-STATUS NOT = "00".
+PERFORM 3000-TERMINATE.
+STOP RUN.
+*> 0.入出力ファイル名解決処理（環境変数が設定されていればデフォルトのファイル名を差し替える）
+0050-RESOLVE-FILE-PARMS.
+MOVE SPACES TO WK-ENV-TEMP.
+DISPLAY "IN01_FILENAME" UPON ENVIRONMENT-NAME.
+ACCEPT WK-ENV-TEMP FROM ENVIRONMENT-VALUE.
+IF WK-ENV-TEMP NOT = SPACES
+MOVE WK-ENV-TEMP TO WK-IN01-FILENAME
+END-IF.
+MOVE SPACES TO WK-ENV-TEMP.
+DISPLAY "OUT01_FILENAME" UPON ENVIRONMENT-NAME.
+ACCEPT WK-ENV-TEMP FROM ENVIRONMENT-VALUE.
+IF WK-ENV-TEMP NOT = SPACES
+MOVE WK-ENV-TEMP TO WK-OUT01-FILENAME
+END-IF.
+*> 0.順序チェック処理（IN01-FILEがBRANCH/YEAR/MONTH昇順であることを確認）
+0100-SEQUENCE-CHECK.
+OPEN INPUT IN01-FILE.
+MOVE ZERO TO WK-SEQCHK-REC-NO.
+MOVE LOW-VALUES TO WK-SEQCHK-PREV-KEY.
+PERFORM UNTIL IN-FILE-STATUS NOT = "00"
+READ IN01-FILE
+AT END
+CONTINUE
+NOT AT END
+ADD 1 TO WK-SEQCHK-REC-NO
+PERFORM 0200-VALIDATE-IN01
+IF WK-REJECT-NONE
+MOVE IN01-BRANCH TO WK-SEQCHK-CURR-BRANCH
+MOVE IN01-YEAR TO WK-SEQCHK-CURR-YEAR
+MOVE IN01-MONTH TO WK-SEQCHK-CURR-MONTH
+IF WK-SEQCHK-CURR-KEY < WK-SEQCHK-PREV-KEY
+DISPLAY "SUM_SAMPLE02: IN01-FILE IS NOT IN ASCENDING "
+"BRANCH/YEAR/MONTH SEQUENCE AT RECORD "
+WK-SEQCHK-REC-NO
+MOVE 16 TO RETURN-CODE
+CLOSE IN01-FILE
+STOP RUN
+END-IF
+MOVE WK-SEQCHK-CURR-KEY TO WK-SEQCHK-PREV-KEY
+END-IF
+END-READ
+END-PERFORM.
+CLOSE IN01-FILE.
+*> 0.項目チェック処理（IN01の数値・範囲チェック、WK-REJECT-REASONを設定）
+0200-VALIDATE-IN01.
+MOVE ZERO TO WK-REJECT-REASON.
+IF IN01-YEAR NOT NUMERIC
+SET WK-REJECT-YEAR-INVALID TO TRUE
+ELSE
+IF IN01-MONTH NOT NUMERIC
+SET WK-REJECT-MONTH-INVALID TO TRUE
+ELSE
+MOVE IN01-MONTH TO WK-VALID-MONTH-NUM
+IF WK-VALID-MONTH-NUM < 1 OR WK-VALID-MONTH-NUM > 12
+SET WK-REJECT-MONTH-INVALID TO TRUE
+ELSE
+IF IN01-SUJI NOT NUMERIC
+SET WK-REJECT-SUJI-INVALID TO TRUE
+END-IF
+END-IF
+END-IF
+END-IF.
+*> 0.不正レコード出力処理（IN01-REJECT-FILEへ生データと理由コードを出力）
+0250-WRITE-REJECT.
+MOVE IN01 TO IN01-REJECT-RAW.
+MOVE WK-REJECT-REASON TO IN01-REJECT-REASON.
+WRITE IN01-REJECT.
+ADD 1 TO WK-CTL-REJECT-COUNT.
+*> 0.SUJI集計オーバーフロー警告出力処理（OUT01-EXCEPT-FILEへ支店/年月と原因レコードを出力）
+0300-WRITE-SIZE-ERROR-WARNING.
+MOVE WK-KEY-NEW-BRANCH TO OUT01-EXCEPT-BRANCH.
+MOVE WK-KEY-NEW-YEAR TO OUT01-EXCEPT-YEAR.
+MOVE WK-KEY-NEW-MONTH TO OUT01-EXCEPT-MONTH.
+MOVE IN01 TO OUT01-EXCEPT-RAW.
+WRITE OUT01-EXCEPT.
+DISPLAY "SUM_SAMPLE02: SUJI ACCUMULATION OVERFLOW AT "
+WK-KEY-NEW-BRANCH "/" WK-KEY-NEW-YEAR "/" WK-KEY-NEW-MONTH.
+*> 0.OUT01書込異常時異常終了処理（キーとステータスコードを表示し異常終了）
+0400-ABEND-OUT01-WRITE.
+DISPLAY "SUM_SAMPLE02: WRITE TO OUT01-FILE FAILED FOR KEY "
+OUT01-BRANCH "/" OUT01-YEAR "/" OUT01-MONTH
+" STATUS=" WK-OUT-FILE-STATUS.
+MOVE 16 TO RETURN-CODE.
+CLOSE IN01-FILE.
+CLOSE IN01-REJECT-FILE.
+CLOSE OUT01-FILE.
+CLOSE OUT01-EXCEPT-FILE.
+STOP RUN.
+*> 0.チェックポイント出力処理（現在の状態をRESTART-FILEへ書き出す）
+0500-WRITE-CHECKPOINT.
+OPEN OUTPUT RESTART-FILE.
+INITIALIZE RESTART-REC.
+MOVE WK-TOTAL-READ-COUNT TO RESTART-READ-COUNT.
+MOVE WK-KEY-OLD-BRANCH TO RESTART-BRANCH.
+MOVE WK-KEY-OLD-YEAR TO RESTART-YEAR.
+MOVE WK-KEY-OLD-MONTH TO RESTART-MONTH.
+MOVE WK-SUM-SUJI TO RESTART-SUM-SUJI.
+MOVE WK-SUM-SUJI-ALL TO RESTART-SUM-SUJI-ALL.
+MOVE WK-CTL-IN-COUNT TO RESTART-CTL-IN-COUNT.
+MOVE WK-CTL-REJECT-COUNT TO RESTART-CTL-REJECT-COUNT.
+MOVE WK-CTL-IN-SUJI-TOTAL TO RESTART-CTL-IN-SUJI-TOTAL.
+MOVE WK-CTL-OUT-COUNT TO RESTART-CTL-OUT-COUNT.
+MOVE WK-CTL-OUT-SUJI-TOTAL TO RESTART-CTL-OUT-SUJI-TOTAL.
+MOVE WK-CTL-OUT-SUJI-ALL-TOTAL TO RESTART-CTL-OUT-SUJI-ALL-TOTAL.
+MOVE WK-IN01-FILENAME TO RESTART-IN01-FILENAME.
+MOVE WK-OUT01-FILENAME TO RESTART-OUT01-FILENAME.
+MOVE WK-BALFWD-COUNT TO RESTART-BALFWD-COUNT.
+PERFORM VARYING WK-BALFWD-IDX FROM 1 BY 1
+UNTIL WK-BALFWD-IDX > WK-BALFWD-COUNT
+MOVE WK-BALFWD-T-BRANCH(WK-BALFWD-IDX)
+TO RESTART-BALFWD-T-BRANCH(WK-BALFWD-IDX)
+MOVE WK-BALFWD-T-YEAR(WK-BALFWD-IDX)
+TO RESTART-BALFWD-T-YEAR(WK-BALFWD-IDX)
+MOVE WK-BALFWD-T-AMOUNT(WK-BALFWD-IDX)
+TO RESTART-BALFWD-T-AMOUNT(WK-BALFWD-IDX)
+END-PERFORM.
+WRITE RESTART-REC.
+CLOSE RESTART-FILE.
+DISPLAY "SUM_SAMPLE02: CHECKPOINT WRITTEN AT RECORD "
+WK-TOTAL-READ-COUNT.
+*> 0.チェックポイント判定処理（一定件数ごとに0500を起動）
+0550-MAYBE-CHECKPOINT.
+ADD 1 TO WK-CKPT-COUNTER.
+IF WK-CKPT-COUNTER >= WK-CKPT-INTERVAL
+PERFORM 0500-WRITE-CHECKPOINT
+MOVE ZERO TO WK-CKPT-COUNTER
+END-IF.
+*> 0.チェックポイント削除処理（正常終了時にRESTART-FILEを空にし古い状態を残さない）
+0575-CLEAR-CHECKPOINT.
+OPEN OUTPUT RESTART-FILE.
+CLOSE RESTART-FILE.
+*> 0.チェックポイント読込処理（RESTART-FILEからWK-KEY-OLD/WK-SUM-AREAを復元）
+0600-LOAD-CHECKPOINT.
+OPEN INPUT RESTART-FILE.
+IF WK-RESTART-FILE-STATUS NOT = "00"
+DISPLAY "SUM_SAMPLE02: RESTART REQUESTED BUT NO CHECKPOINT FOUND"
+MOVE 16 TO RETURN-CODE
+STOP RUN
+END-IF.
+READ RESTART-FILE
+AT END
+DISPLAY "SUM_SAMPLE02: RESTART REQUESTED BUT NO CHECKPOINT FOUND"
+MOVE 16 TO RETURN-CODE
+CLOSE RESTART-FILE
+STOP RUN
+NOT AT END
+IF RESTART-IN01-FILENAME NOT = WK-IN01-FILENAME
+DISPLAY "SUM_SAMPLE02: RESTART CHECKPOINT IS FOR A DIFFERENT INPUT FILE ("
+RESTART-IN01-FILENAME ") -- ABORTING"
+MOVE 16 TO RETURN-CODE
+CLOSE RESTART-FILE
+STOP RUN
+END-IF
+IF RESTART-OUT01-FILENAME NOT = WK-OUT01-FILENAME
+DISPLAY "SUM_SAMPLE02: RESTART CHECKPOINT IS FOR A DIFFERENT OUTPUT FILE ("
+RESTART-OUT01-FILENAME ") -- ABORTING"
+MOVE 16 TO RETURN-CODE
+CLOSE RESTART-FILE
+STOP RUN
+END-IF
+MOVE RESTART-READ-COUNT TO WK-SKIP-COUNT
+MOVE RESTART-BRANCH TO WK-KEY-OLD-BRANCH WK-KEY-NEW-BRANCH
+MOVE RESTART-YEAR TO WK-KEY-OLD-YEAR WK-KEY-NEW-YEAR
+MOVE RESTART-MONTH TO WK-KEY-OLD-MONTH WK-KEY-NEW-MONTH
+MOVE RESTART-SUM-SUJI TO WK-SUM-SUJI
+MOVE RESTART-SUM-SUJI-ALL TO WK-SUM-SUJI-ALL
+MOVE RESTART-CTL-IN-COUNT TO WK-CTL-IN-COUNT
+MOVE RESTART-CTL-REJECT-COUNT TO WK-CTL-REJECT-COUNT
+MOVE RESTART-CTL-IN-SUJI-TOTAL TO WK-CTL-IN-SUJI-TOTAL
+MOVE RESTART-CTL-OUT-COUNT TO WK-CTL-OUT-COUNT
+MOVE RESTART-CTL-OUT-SUJI-TOTAL TO WK-CTL-OUT-SUJI-TOTAL
+MOVE RESTART-CTL-OUT-SUJI-ALL-TOTAL TO WK-CTL-OUT-SUJI-ALL-TOTAL
+MOVE RESTART-BALFWD-COUNT TO WK-BALFWD-COUNT
+PERFORM VARYING WK-BALFWD-IDX FROM 1 BY 1
+UNTIL WK-BALFWD-IDX > WK-BALFWD-COUNT
+MOVE RESTART-BALFWD-T-BRANCH(WK-BALFWD-IDX)
+TO WK-BALFWD-T-BRANCH(WK-BALFWD-IDX)
+MOVE RESTART-BALFWD-T-YEAR(WK-BALFWD-IDX)
+TO WK-BALFWD-T-YEAR(WK-BALFWD-IDX)
+MOVE RESTART-BALFWD-T-AMOUNT(WK-BALFWD-IDX)
+TO WK-BALFWD-T-AMOUNT(WK-BALFWD-IDX)
+END-PERFORM
+END-READ.
+CLOSE RESTART-FILE.
+*> 0.IN01-FILE位置合わせ処理（チェックポイント時点までのレコードを読み飛ばす）
+0700-SKIP-TO-CHECKPOINT.
+MOVE ZERO TO WK-SKIP-IDX.
+PERFORM UNTIL WK-SKIP-IDX >= WK-SKIP-COUNT
+OR IN-FILE-STATUS NOT = "00"
+READ IN01-FILE
+AT END
+CONTINUE
+NOT AT END
+ADD 1 TO WK-TOTAL-READ-COUNT
+END-READ
+ADD 1 TO WK-SKIP-IDX
+END-PERFORM.
+*> 0.年度繰越残高読込処理（BALFWD-FILEを支店/年単位のワーク表へロード）
+0800-LOAD-BALANCE-FORWARD.
+MOVE ZERO TO WK-BALFWD-COUNT.
+OPEN INPUT BALFWD-FILE.
+IF WK-BALFWD-FILE-STATUS = "00"
+PERFORM UNTIL WK-BALFWD-FILE-STATUS NOT = "00"
+READ BALFWD-FILE
+AT END
+CONTINUE
+NOT AT END
+ADD 1 TO WK-BALFWD-COUNT
+MOVE BALFWD-BRANCH TO WK-BALFWD-T-BRANCH(WK-BALFWD-COUNT)
+MOVE BALFWD-YEAR TO WK-BALFWD-T-YEAR(WK-BALFWD-COUNT)
+MOVE BALFWD-AMOUNT TO WK-BALFWD-T-AMOUNT(WK-BALFWD-COUNT)
+END-READ
+END-PERFORM
+CLOSE BALFWD-FILE
+END-IF.
+*> 0.年度繰越残高検索処理（WK-KEY-OLD-BRANCH/YEARに対応する期首残高を求める）
+0850-LOOKUP-OPENING-BALANCE.
+MOVE ZERO TO WK-OPENING-BALANCE.
+PERFORM VARYING WK-BALFWD-IDX FROM 1 BY 1
+UNTIL WK-BALFWD-IDX > WK-BALFWD-COUNT
+IF WK-BALFWD-T-BRANCH(WK-BALFWD-IDX) = WK-KEY-OLD-BRANCH
+AND WK-BALFWD-T-YEAR(WK-BALFWD-IDX) = WK-KEY-OLD-YEAR
+MOVE WK-BALFWD-T-AMOUNT(WK-BALFWD-IDX) TO WK-OPENING-BALANCE
+END-IF
+END-PERFORM.
+*> 0.年度繰越残高更新処理（支店/年の確定累計をワーク表へ反映、新規なら追加）
+0900-UPDATE-BALANCE-TABLE.
+MOVE "N" TO WK-BALFWD-FOUND.
+PERFORM VARYING WK-BALFWD-IDX FROM 1 BY 1
+UNTIL WK-BALFWD-IDX > WK-BALFWD-COUNT
+IF WK-BALFWD-T-BRANCH(WK-BALFWD-IDX) = WK-KEY-OLD-BRANCH
+AND WK-BALFWD-T-YEAR(WK-BALFWD-IDX) = WK-KEY-OLD-YEAR
+MOVE WK-SUM-SUJI-ALL TO WK-BALFWD-T-AMOUNT(WK-BALFWD-IDX)
+MOVE "Y" TO WK-BALFWD-FOUND
+END-IF
+END-PERFORM.
+IF NOT WK-BALFWD-IS-FOUND
+IF WK-BALFWD-COUNT < 100
+ADD 1 TO WK-BALFWD-COUNT
+MOVE WK-KEY-OLD-BRANCH TO WK-BALFWD-T-BRANCH(WK-BALFWD-COUNT)
+MOVE WK-KEY-OLD-YEAR TO WK-BALFWD-T-YEAR(WK-BALFWD-COUNT)
+MOVE WK-SUM-SUJI-ALL TO WK-BALFWD-T-AMOUNT(WK-BALFWD-COUNT)
+ELSE
+PERFORM 0925-ABEND-BALFWD-FULL
+END-IF
+END-IF.
+*> 0.年度繰越残高表満杯時異常終了処理（キーを表示し異常終了）
+0925-ABEND-BALFWD-FULL.
+DISPLAY "SUM_SAMPLE02: BALANCE-FORWARD TABLE FULL, CANNOT ADD "
+WK-KEY-OLD-BRANCH "/" WK-KEY-OLD-YEAR.
+MOVE 16 TO RETURN-CODE.
+CLOSE IN01-FILE.
+CLOSE IN01-REJECT-FILE.
+CLOSE OUT01-FILE.
+CLOSE OUT01-EXCEPT-FILE.
+STOP RUN.
+*> 0.年度繰越残高出力処理（ワーク表の内容をBALFWD-FILEへ書き戻す）
+0950-WRITE-BALANCE-FORWARD.
+OPEN OUTPUT BALFWD-FILE.
+PERFORM VARYING WK-BALFWD-IDX FROM 1 BY 1
+UNTIL WK-BALFWD-IDX > WK-BALFWD-COUNT
+MOVE WK-BALFWD-T-BRANCH(WK-BALFWD-IDX) TO BALFWD-BRANCH
+MOVE WK-BALFWD-T-YEAR(WK-BALFWD-IDX) TO BALFWD-YEAR
+MOVE WK-BALFWD-T-AMOUNT(WK-BALFWD-IDX) TO BALFWD-AMOUNT
+WRITE BALFWD-REC
+END-PERFORM.
+CLOSE BALFWD-FILE.
+*> 0.コントロールトータルレポート出力処理（入出力の件数・合計を突合しSYSOUTへ表示）
+0960-PRINT-CONTROL-TOTALS.
+DISPLAY "SUM_SAMPLE02: ---- CONTROL TOTAL REPORT ----".
+DISPLAY "SUM_SAMPLE02: INPUT  RECORDS VALID    = " WK-CTL-IN-COUNT.
+DISPLAY "SUM_SAMPLE02: INPUT  RECORDS REJECTED = " WK-CTL-REJECT-COUNT.
+DISPLAY "SUM_SAMPLE02: INPUT  SUJI TOTAL       = " WK-CTL-IN-SUJI-TOTAL.
+DISPLAY "SUM_SAMPLE02: OUTPUT RECORDS WRITTEN  = " WK-CTL-OUT-COUNT.
+DISPLAY "SUM_SAMPLE02: OUTPUT SUJI TOTAL       = " WK-CTL-OUT-SUJI-TOTAL.
+DISPLAY "SUM_SAMPLE02: OUTPUT SUJI-ALL TOTAL   = " WK-CTL-OUT-SUJI-ALL-TOTAL.
+IF WK-CTL-IN-SUJI-TOTAL = WK-CTL-OUT-SUJI-TOTAL
+DISPLAY "SUM_SAMPLE02: CONTROL TOTALS BALANCED"
+ELSE
+DISPLAY "SUM_SAMPLE02: *** CONTROL TOTALS OUT OF BALANCE ***"
+END-IF.
+*> 0.出力側コントロールトータル集計処理（OUT01書込のたびに件数・合計を積み上げる）
+0970-ACCUMULATE-CONTROL-TOTALS.
+ADD 1 TO WK-CTL-OUT-COUNT.
+ADD OUT01-SUJI TO WK-CTL-OUT-SUJI-TOTAL.
+ADD OUT01-SUJI-ALL TO WK-CTL-OUT-SUJI-ALL-TOTAL.
+*> 1.初期処理（ファイルオープン）
+1000-INITIALIZE.
+OPEN INPUT IN01-FILE.
+PERFORM 0800-LOAD-BALANCE-FORWARD.
+IF WK-RESTART-REQUESTED
+OPEN EXTEND IN01-REJECT-FILE
+IF WK-IN01-REJECT-FILE-STATUS NOT = "00"
+OPEN OUTPUT IN01-REJECT-FILE
+END-IF
+OPEN EXTEND OUT01-FILE
+IF WK-OUT-FILE-STATUS NOT = "00"
+OPEN OUTPUT OUT01-FILE
+END-IF
+OPEN EXTEND OUT01-EXCEPT-FILE
+IF WK-OUT01-EXCEPT-FILE-STATUS NOT = "00"
+OPEN OUTPUT OUT01-EXCEPT-FILE
+END-IF
+PERFORM 0600-LOAD-CHECKPOINT
+PERFORM 0700-SKIP-TO-CHECKPOINT
+DISPLAY "SUM_SAMPLE02: RESUMING AFTER RECORD "
+WK-TOTAL-READ-COUNT
+ELSE
+OPEN OUTPUT IN01-REJECT-FILE
+OPEN OUTPUT OUT01-FILE
+OPEN OUTPUT OUT01-EXCEPT-FILE
+PERFORM 1500-READ-VALID-IN01
+IF IN-FILE-STATUS = "00"
+MOVE IN01-BRANCH TO WK-KEY-NEW-BRANCH
+WK-KEY-OLD-BRANCH
+MOVE IN01-YEAR TO WK-KEY-NEW-YEAR
+WK-KEY-OLD-YEAR
+MOVE IN01-MONTH TO WK-KEY-NEW-MONTH
+WK-KEY-OLD-MONTH
+MOVE IN01-SUJI TO WK-SUM-SUJI
+MOVE IN01-SUJI TO WK-SUM-SUJI-ALL
+PERFORM 0850-LOOKUP-OPENING-BALANCE
+ADD WK-OPENING-BALANCE TO WK-SUM-SUJI-ALL
+ON SIZE ERROR
+PERFORM 0300-WRITE-SIZE-ERROR-WARNING
+END-ADD
+ELSE
+DISPLAY "READ END"
+END-IF
+END-IF.
+*> 1.有効レコード読込処理（不正レコードを読み飛ばし、IN-FILE-STATUSで読込結果を判定）
+1500-READ-VALID-IN01.
+PERFORM UNTIL IN-FILE-STATUS NOT = "00"
+READ IN01-FILE
+AT END
+CONTINUE
+NOT AT END
+ADD 1 TO WK-TOTAL-READ-COUNT
+PERFORM 0200-VALIDATE-IN01
+IF WK-REJECT-NONE
+ADD 1 TO WK-CTL-IN-COUNT
+ADD IN01-SUJI TO WK-CTL-IN-SUJI-TOTAL
+ELSE
+PERFORM 0250-WRITE-REJECT
+END-IF
+END-READ
+IF WK-REJECT-NONE
+EXIT PERFORM
+END-IF
+END-PERFORM.
+*> 2.主処理（キーブレイク処理、データ集計処理）
+*>　キーブレイク１：支店＋年（異なれば年度累計もリセット）
+*>　キーブレイク２：支店＋年＋月（異なれば月次集計のみリセットし年度累計は継続）
+2000-MAIN-PROCESS.
+PERFORM 1500-READ-VALID-IN01.
+IF IN-FILE-STATUS NOT = "00"
+DISPLAY "READ END"
+MOVE WK-KEY-OLD-BRANCH TO OUT01-BRANCH
+MOVE WK-KEY-OLD-YEAR TO OUT01-YEAR
+MOVE WK-KEY-OLD-MONTH TO OUT01-MONTH
+MOVE WK-SUM-SUJI TO OUT01-SUJI
+MOVE WK-SUM-SUJI-ALL TO OUT01-SUJI-ALL
+WRITE OUT01
+IF WK-OUT-FILE-STATUS NOT = "00"
+PERFORM 0400-ABEND-OUT01-WRITE
+END-IF
+PERFORM 0900-UPDATE-BALANCE-TABLE
+PERFORM 0970-ACCUMULATE-CONTROL-TOTALS
+ELSE
+MOVE IN01-BRANCH TO WK-KEY-NEW-BRANCH
+MOVE IN01-YEAR TO WK-KEY-NEW-YEAR
+MOVE IN01-MONTH TO WK-KEY-NEW-MONTH
+*>　キーブレイク１
+IF WK-KEY-NEW-BR-YR = WK-KEY-OLD-BR-YR
+*>　データ集計
+THEN
+*>　キーブレイク２
+IF WK-KEY-NEW = WK-KEY-OLD
+THEN
+COMPUTE WK-SUM-SUJI = WK-SUM-SUJI + IN01-SUJI
+ON SIZE ERROR
+PERFORM 0300-WRITE-SIZE-ERROR-WARNING
+END-COMPUTE
+COMPUTE WK-SUM-SUJI-ALL = WK-SUM-SUJI-ALL + IN01-SUJI
+ON SIZE ERROR
+PERFORM 0300-WRITE-SIZE-ERROR-WARNING
+END-COMPUTE
+PERFORM 0550-MAYBE-CHECKPOINT
+ELSE
+*>　ファイル出力
+MOVE WK-KEY-OLD-BRANCH TO OUT01-BRANCH
+MOVE WK-KEY-OLD-YEAR TO OUT01-YEAR
+MOVE WK-KEY-OLD-MONTH TO OUT01-MONTH
+MOVE WK-SUM-SUJI TO OUT01-SUJI
+MOVE WK-SUM-SUJI-ALL TO OUT01-SUJI-ALL
+WRITE OUT01
+IF WK-OUT-FILE-STATUS NOT = "00"
+PERFORM 0400-ABEND-OUT01-WRITE
+END-IF
+PERFORM 0900-UPDATE-BALANCE-TABLE
+PERFORM 0970-ACCUMULATE-CONTROL-TOTALS
+*>　次のキーをセット
+MOVE WK-KEY-NEW TO WK-KEY-OLD
+MOVE IN01-SUJI TO WK-SUM-SUJI
+COMPUTE WK-SUM-SUJI-ALL = WK-SUM-SUJI-ALL + IN01-SUJI
+ON SIZE ERROR
+PERFORM 0300-WRITE-SIZE-ERROR-WARNING
+END-COMPUTE
+PERFORM 0500-WRITE-CHECKPOINT
+END-IF
+ELSE
+*>　ファイル出力
+MOVE WK-KEY-OLD-BRANCH TO OUT01-BRANCH
+MOVE WK-KEY-OLD-YEAR TO OUT01-YEAR
+MOVE WK-KEY-OLD-MONTH TO OUT01-MONTH
+MOVE WK-SUM-SUJI TO OUT01-SUJI
+MOVE WK-SUM-SUJI-ALL TO OUT01-SUJI-ALL
+WRITE OUT01
+IF WK-OUT-FILE-STATUS NOT = "00"
+PERFORM 0400-ABEND-OUT01-WRITE
+END-IF
+PERFORM 0900-UPDATE-BALANCE-TABLE
+PERFORM 0970-ACCUMULATE-CONTROL-TOTALS
+*>　次のキーをセット
+MOVE WK-KEY-NEW TO WK-KEY-OLD
+MOVE IN01-SUJI TO WK-SUM-SUJI
+MOVE IN01-SUJI TO WK-SUM-SUJI-ALL
+PERFORM 0850-LOOKUP-OPENING-BALANCE
+ADD WK-OPENING-BALANCE TO WK-SUM-SUJI-ALL
+ON SIZE ERROR
+PERFORM 0300-WRITE-SIZE-ERROR-WARNING
+END-ADD
+PERFORM 0500-WRITE-CHECKPOINT
+END-IF
+END-IF.
+*> 3.終了処理（ファイルクローズ）
+3000-TERMINATE.
+CLOSE IN01-FILE.
+CLOSE IN01-REJECT-FILE.
+CLOSE OUT01-FILE.
+CLOSE OUT01-EXCEPT-FILE.
+PERFORM 0575-CLEAR-CHECKPOINT.
+PERFORM 0950-WRITE-BALANCE-FORWARD.
+PERFORM 0960-PRINT-CONTROL-TOTALS.
+END PROGRAM SUM_SAMPLE02.
