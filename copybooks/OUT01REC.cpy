@@ -0,0 +1,6 @@
+01 OUT01.
+03 OUT01-BRANCH PIC X(03).
+03 OUT01-YEAR PIC X(04).
+03 OUT01-MONTH PIC X(02).
+03 OUT01-SUJI PIC 999.
+03 OUT01-SUJI-ALL PIC 999.
